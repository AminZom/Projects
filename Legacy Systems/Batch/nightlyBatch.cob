@@ -0,0 +1,175 @@
+identification division.
+program-id. nightlybatch.
+environment division.
+input-output section.
+file-control.
+    select batchLog assign to "NIGHTLYBATCH.LOG"
+		organization is line sequential
+		file status is batchlog-status.
+
+data division.
+file section.
+fd batchLog.
+01  batch-log-record  pic x(100).
+
+working-storage section.
+77  batchlog-status  pic xx.
+77  run-date         pic 9(8).
+77  run-time         pic 9(8).
+77  stamp            pic x(15).
+77  roman-exe        pic x(60) value "./romannumerals".
+77  sieve-exe        pic x(60) value "./sieveAlgorithm".
+77  env-value        pic x(60).
+77  shell-cmd        pic x(120).
+77  roman-rc         pic s9(8) usage is computational.
+77  sieve-rc         pic s9(8) usage is computational.
+77  status-text      pic x(4).
+77  log-message      pic x(60).
+77  rc-disp          pic -(7)9.
+
+procedure division.
+    perform openBatchLog.
+    perform resolveExecutables.
+    perform stampNow.
+    move "=== Nightly batch starting ===" to log-message.
+    perform logLine.
+    perform runRomanStep.
+    perform runSieveStep.
+    perform stampNow.
+    move "=== Nightly batch complete ===" to log-message.
+    perform logLine.
+    close batchLog.
+    display "Nightly batch complete.  Roman RC=" roman-rc
+		" Sieve RC=" sieve-rc.
+    stop run.
+
+resolveExecutables.
+*> defaults are relative - scheduler must cd to the binaries' directory,
+*> or set ROMANEXE/SIEVEEXE to an absolute path.
+    move spaces to env-value.
+    accept env-value from environment "ROMANEXE".
+    if env-value is not equal to spaces
+		move env-value to roman-exe
+	end-if.
+    move spaces to env-value.
+    accept env-value from environment "SIEVEEXE".
+    if env-value is not equal to spaces
+		move env-value to sieve-exe
+	end-if.
+end-resolveExecutables.
+openBatchLog.
+    open extend batchLog.
+    if batchlog-status is not equal to "00"
+		open output batchLog
+		close batchLog
+		open extend batchLog
+	end-if.
+end-openBatchLog.
+
+stampNow.
+    accept run-date from date yyyymmdd.
+    accept run-time from time.
+    string run-date delimited by size
+		"-" delimited by size
+		run-time (1:6) delimited by size
+		into stamp.
+end-stampNow.
+
+runRomanStep.
+    perform stampNow.
+    move "Step ROMAN starting" to log-message.
+    perform logLine.
+    move spaces to env-value.
+    accept env-value from environment "ROMANFILE".
+    if env-value is equal to spaces
+		move "  ROMANFILE not set - roman step will prompt for a mode"
+			to log-message
+		perform logLine
+	end-if.
+    move spaces to shell-cmd.
+    string "echo 1 | " delimited by size
+		function trim (roman-exe) delimited by size
+		into shell-cmd.
+    call "system" using shell-cmd.
+*> RETURN-CODE after CALL "SYSTEM" holds the raw POSIX wait status
+*> (exit-code * 256 + signal-number), not the child's exit code itself.
+*> A nonzero low byte means the step was killed by a signal rather than
+*> exiting normally - report that as 128+signal (standard shell
+*> convention) instead of dividing it away to a false zero/PASS.
+    move return-code to roman-rc.
+    if function mod (roman-rc, 256) is not equal to zero
+		compute roman-rc = 128 + function mod (roman-rc, 256)
+	else
+		divide roman-rc by 256 giving roman-rc
+	end-if.
+    if roman-rc is equal to zero
+		move "PASS" to status-text
+	else
+		move "FAIL" to status-text
+	end-if.
+    perform stampNow.
+    move "Step ROMAN finished" to log-message.
+    perform logLine.
+    move roman-rc to rc-disp.
+    string "   status=" delimited by size
+		status-text delimited by size
+		" rc=" delimited by size
+		rc-disp delimited by size
+		into log-message.
+    perform logLine.
+end-runRomanStep.
+
+runSieveStep.
+    perform stampNow.
+    move "Step SIEVE starting" to log-message.
+    perform logLine.
+    move spaces to env-value.
+    accept env-value from environment "SIEVE_N".
+    if env-value is equal to spaces
+		move "  SIEVE_N not set - sieve step will prompt for a limit and "
+			to log-message
+		perform logLine
+		move "  abort instead of hanging under a scheduler with closed stdin"
+			to log-message
+		perform logLine
+	end-if.
+    move spaces to shell-cmd.
+    string function trim (sieve-exe) delimited by size
+		into shell-cmd.
+    call "system" using shell-cmd.
+*> RETURN-CODE after CALL "SYSTEM" holds the raw POSIX wait status
+*> (exit-code * 256 + signal-number), not the child's exit code itself.
+*> A nonzero low byte means the step was killed by a signal rather than
+*> exiting normally - report that as 128+signal (standard shell
+*> convention) instead of dividing it away to a false zero/PASS.
+    move return-code to sieve-rc.
+    if function mod (sieve-rc, 256) is not equal to zero
+		compute sieve-rc = 128 + function mod (sieve-rc, 256)
+	else
+		divide sieve-rc by 256 giving sieve-rc
+	end-if.
+    if sieve-rc is equal to zero
+		move "PASS" to status-text
+	else
+		move "FAIL" to status-text
+	end-if.
+    perform stampNow.
+    move "Step SIEVE finished" to log-message.
+    perform logLine.
+    move sieve-rc to rc-disp.
+    string "   status=" delimited by size
+		status-text delimited by size
+		" rc=" delimited by size
+		rc-disp delimited by size
+		into log-message.
+    perform logLine.
+end-runSieveStep.
+
+logLine.
+    move spaces to batch-log-record.
+    string stamp delimited by size
+		" " delimited by size
+		log-message delimited by size
+		into batch-log-record.
+    write batch-log-record.
+end-logLine.
