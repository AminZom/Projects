@@ -3,26 +3,76 @@ program-id. sieveAlgorithm.
 environment division.
 input-output section.
 file-control.
-    select outputFile assign to "cobolOutput.txt"
-    organization is line sequential.
+    select outputFile assign to dynamic outputFileName
+    organization is indexed
+    access mode is sequential
+    record key is primeNum
+    file status is ofile-status.
+    select checkpointFile assign to "SIEVECKPT.DAT"
+    organization is sequential
+    file status is ckpt-status.
 data division.
 file section.
 fd outputFile.
 01  outputRecord.
-    05 primeNum  pic x(100).
+    05 primeNum  pic 9(10).
+fd checkpointFile.
+01  checkpointRecord.
+    05 ckpt-n          usage unsigned-int.
+    05 ckpt-primeIndex usage unsigned-int.
+    05 ckpt-table pic s9
+		   occurs 1 to 10000000 times depending on N.
 working-storage section.
+01  outputFileName      pic x(40).
+01  run-date         pic 9(8).
 01  N		         usage unsigned-int.
+01  minN                usage unsigned-int value 2.
+01  maxN                usage unsigned-int value 10000000.
 01  primeIndex       usage unsigned-int.
 01  arrayRecord.
    05  num-table pic s9 value 1
 		   occurs 1 to 10000000 times depending on N
 		   indexed by indexNum.
 	   88  checkPrime value 1 false 0.
+01  ckpt-status          pic xx.
+01  ckpt-found           pic x value 'N'.
+01  ckpt-interval        usage unsigned-int value 100000.
+01  ckpt-index           usage unsigned-int.
+01  ckpt-iteration       usage unsigned-int value zero.
+01  sieve-n-env       pic x(10).
+01  ofile-status          pic xx.
+01  n-eof              pic x value 'N'.
 
 procedure division.
-   display "Enter upper limit: " with no advancing
-   accept N
+   move zero to N
+   move spaces to sieve-n-env
+   accept sieve-n-env from environment "SIEVE_N"
+   if sieve-n-env is not equal to spaces
+	   move sieve-n-env to N
+   end-if
+   perform until (N is not less than minN and N is not greater than maxN)
+		   or n-eof is equal to 'Y'
+	   display "Enter upper limit: " with no advancing
+	   accept N
+		   on exception move 'Y' to n-eof
+	   end-accept
+	   if n-eof is equal to 'Y'
+		   display "No input available for upper limit - aborting sieve run."
+	   else
+		   if N is less than minN or N is greater than maxN
+			   display "Invalid limit - enter a value between " with no advancing
+			   display minN with no advancing
+			   display " and " with no advancing
+			   display maxN
+		   end-if
+	   end-if
+   end-perform
+   if n-eof is equal to 'Y'
+	   move 16 to return-code
+	   stop run
+   end-if
    set checkPrime (1) to false
+   perform checkRestart
    perform until N / 2 < primeIndex
 	   add 1 to primeIndex
 	   perform varying indexNum from primeIndex by 1
@@ -34,12 +84,76 @@ procedure division.
 		   set checkPrime (indexNum) to false
 		   set indexNum up by primeIndex
 	   end-perform
+	   add 1 to ckpt-iteration
+	   if function mod (ckpt-iteration, ckpt-interval) = zero
+		   perform writeCheckpoint
+	   end-if
    end-perform
+   accept run-date from date yyyymmdd
+   move spaces to outputFileName
+   string "cobolOutput_" delimited by size
+		run-date delimited by size
+		".dat" delimited by size
+		into outputFileName
    open output outputFile
+   if ofile-status is not equal to "00"
+	   display "ERROR: could not open prime output file " outputFileName
+		   " - status " ofile-status
+	   move 20 to return-code
+	   stop run
+   end-if
    perform varying indexNum from 1 by 1 until N < indexNum
 	   if checkPrime (indexNum)
 	       move indexNum to primeNum
 		   write outputRecord
+		   if ofile-status is not equal to "00"
+			   display "ERROR: write to prime output file failed - status "
+				   ofile-status " at prime " primeNum
+			   move 20 to return-code
+			   close outputFile
+			   stop run
+		   end-if
 	   end-if
    end-perform.
    close outputFile.
+   stop run.
+checkRestart.
+   open input checkpointFile.
+   if ckpt-status is equal to "00"
+	   read checkpointFile into checkpointRecord
+		   at end move 'N' to ckpt-found
+		   not at end
+			   if ckpt-n is equal to N
+				   move 'Y' to ckpt-found
+			   else
+				   move 'N' to ckpt-found
+			   end-if
+	   end-read
+	   close checkpointFile
+   end-if.
+   if ckpt-found is equal to 'Y'
+	   move ckpt-primeIndex to primeIndex
+	   perform varying ckpt-index from 1 by 1 until ckpt-index is greater than N
+		   move ckpt-table (ckpt-index) to num-table (ckpt-index)
+	   end-perform
+	   display "Resuming sieve run from checkpointed primeIndex "
+		   with no advancing
+	   display primeIndex
+   end-if.
+end-checkRestart.
+writeCheckpoint.
+   move N to ckpt-n.
+   move primeIndex to ckpt-primeIndex.
+   perform varying ckpt-index from 1 by 1 until ckpt-index is greater than N
+	   move num-table (ckpt-index) to ckpt-table (ckpt-index)
+   end-perform.
+   open output checkpointFile.
+   if ckpt-status is not equal to "00"
+	   display "ERROR: could not write checkpoint file SIEVECKPT.DAT"
+		   " - status " ckpt-status
+	   move 20 to return-code
+	   stop run
+   end-if.
+   write checkpointRecord.
+   close checkpointFile.
+end-writeCheckpoint.
