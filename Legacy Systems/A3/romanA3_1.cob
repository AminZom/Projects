@@ -6,17 +6,42 @@ file-control.
     select standard-input assign to keyboard.
     select standard-output assign to display.
     select myFile assign to dynamic fileName
-		organization is line sequential.
+		organization is line sequential
+		file status is myfile-status.
+    select convLog assign to "CONVLOG.TXT"
+		organization is line sequential
+		file status is convlog-status.
+    select exceptionsReport assign to "RECONCILE.TXT"
+		organization is line sequential
+		file status is exceptions-status.
+    select structResult assign to "RESULTS.CSV"
+		organization is line sequential
+		file status is structres-status.
 
 data division.
 file section.
 fd myFile.
 01 input-record.
-	05 num pic x(30).
+	05 num pic x(90).
 fd standard-input.
     01 stdin-record   pic x(80).
 fd standard-output.
     01 stdout-record  pic x(80).
+fd exceptionsReport.
+01 exception-record pic x(100).
+fd structResult.
+01 struct-record pic x(80).
+fd convLog.
+01 conv-log-record.
+	05 clog-timestamp   pic x(15).
+	05 filler           pic x value space.
+	05 clog-entry-path  pic x(8).
+	05 filler           pic x value space.
+	05 clog-input       pic x(30).
+	05 filler           pic x value space.
+	05 clog-sum         pic -(8)9.
+	05 filler           pic x value space.
+	05 clog-ret         pic 9.
 working-storage section.
 77  fileName	pic		x(30).
 77  countSpaces pic s99 usage is computational.
@@ -25,6 +50,26 @@ working-storage section.
 77  temp 		pic s9(8) usage is computational.
 77  ret  		pic s9 usage is computational-3.
 77  eof-switch	pic	 9  value  1.
+77  clog-path      pic x(8).
+77  convlog-status pic xx.
+77  log-yyyymmdd  pic 9(8).
+77  log-hhmmss    pic 9(8).
+77  rec-read-ct      pic s9(8) usage is computational value 0.
+77  rec-conv-ct      pic s9(8) usage is computational value 0.
+77  rec-rej-ct       pic s9(8) usage is computational value 0.
+77  array-capacity   pic s99 usage is computational value 30.
+77  rawLength        pic s9(4) usage is computational.
+77  log-input    pic x(30).
+77  control-env   pic x(10).
+77  control-total pic s9(8) usage is computational value 0.
+77  actual-total  pic s9(8) usage is computational value 0.
+77  variance      pic s9(8) usage is computational.
+77  control-set   pic x value 'N'.
+77  structres-status pic xx.
+77  exceptions-status pic xx.
+77  myfile-status     pic xx.
+77  struct-decimal   pic -(8)9.
+77  struct-ret       pic 9.
 01  out-record.
 	05 out1   pic X(8) value "number =".
 	05 filler pic X.
@@ -49,6 +94,9 @@ working-storage section.
 01  keyboard-heads.
     02 filler pic x(16) value spaces.
     02 filler pic x(14) value 'Keyboard Input'.
+01  decimal-heads.
+    02 filler pic x(13) value spaces.
+    02 filler pic x(20) value 'Decimal to Roman'.
 01  underline-2.
     02 filler pic x(45) value
        ' --------------------------------------------'.
@@ -57,34 +105,143 @@ working-storage section.
     02 out-r  pic x(30).
     02 filler pic x(3) value spaces.
     02 out-eq pic z(9).
+01  trailer-head.
+    02 filler pic x(18) value spaces.
+    02 filler pic x(25) value 'End of Job - File Summary'.
+01  trailer-file-line.
+    02 filler     pic x(16) value 'File Name:      '.
+    02 tr-filename pic x(30).
+01  trailer-time-line.
+    02 filler      pic x(16) value 'Run Timestamp:  '.
+    02 tr-timestamp pic x(15).
+01  trailer-read-line.
+    02 filler     pic x(16) value 'Records Read:   '.
+    02 tr-read    pic z(7)9.
+01  trailer-conv-line.
+    02 filler     pic x(16) value 'Converted:      '.
+    02 tr-conv    pic z(7)9.
+01  trailer-rej-line.
+    02 filler     pic x(16) value 'Rejected:       '.
+    02 tr-rej     pic z(7)9.
+01  trailer-control-line.
+    02 filler     pic x(16) value 'Control Total:  '.
+    02 tr-control pic z(7)9.
+01  trailer-actual-line.
+    02 filler     pic x(16) value 'Actual Total:   '.
+    02 tr-actual  pic z(7)9.
+01  trailer-recon-line.
+    02 filler     pic x(16) value 'Reconciliation: '.
+    02 tr-recon   pic x(30).
+01  exception-head.
+    02 filler pic x(39) value 'Control Total Reconciliation Exception'.
+01  exception-file-line.
+    02 filler     pic x(16) value 'File Name:      '.
+    02 ex-filename pic x(30).
+01  exception-control-line.
+    02 filler     pic x(16) value 'Expected Total: '.
+    02 ex-control pic z(7)9-.
+01  exception-actual-line.
+    02 filler     pic x(16) value 'Actual Total:   '.
+    02 ex-actual  pic z(7)9-.
+01  exception-variance-line.
+    02 filler     pic x(16) value 'Variance:       '.
+    02 ex-variance pic z(7)9-.
 
 procedure division.
     open input standard-input, output standard-output.
+    open extend convLog.
+    if convlog-status is not equal to "00"
+		open output convLog
+		close convLog
+		open extend convLog
+	end-if.
+    open extend structResult.
+    if structres-status is not equal to "00"
+		open output structResult
+		close structResult
+		open extend structResult
+	end-if.
     write stdout-record from title-line after advancing 0 lines.
     write stdout-record from underline-1 after advancing 1 line.
     display " ".
-    display "Enter '1' for file input, or '2' to for keyboard input".
+    display "Enter '1' for file input, '2' for keyboard input, or '3' for decimal to Roman".
     read standard-input into input-area
     end-read.
     evaluate in-r
 		when "1" perform fileInput
 		when "2" perform keyboardInput
-		when other display "Invalid choice! Try again.".
+		when "3" perform decimalInput
+		when other
+			display "Invalid choice! Try again."
+			close standard-input, standard-output, convLog, structResult.
 	stop run.
 keyboardInput.
 	write stdout-record from keyboard-heads after advancing 1 line.
 	write stdout-record from underline-1 after advancing 1 line.
+	move 1 to eof-switch.
+	move zero to ret.
+	perform until eof-switch = 0 or ret is equal to 3
+		display " "
+		display "Enter a roman number below (or 'Q' to quit): "
+		read standard-input into stdin-record at end move 0 to eof-switch
+		end-read
+		if eof-switch is not equal to 0
+			perform keyboardConvert
+		end-if
+	end-perform.
 	display " ".
-	display "Enter a roman number below: " 
-	read standard-input into input-area at end close standard-input, standard-output
-	end-read.
+	close standard-input, standard-output, convLog, structResult.
+end-keyboardInput.
+keyboardConvert.
     move zero to countSpaces.
-    inspect function reverse (in-r)
+    inspect function reverse (stdin-record)
 		tallying countSpaces for leading space.
-	compute inputLength = length of in-r - countSpaces.
-	move inputLength to n.
-    call "conv" using input-area, n, ret, temp.
-    if ret is not equal to 2
+	compute rawLength = length of stdin-record - countSpaces.
+	if rawLength is greater than 30
+		display "Input exceeds CONV's 30-character limit - rejected."
+		move "KEYBOARD" to clog-path
+		move stdin-record (1:30) to log-input
+		move zero to temp
+		move 6 to ret
+		perform logConversion
+	else
+		move spaces to input-area
+		move stdin-record (1:30) to in-r
+		move zero to countSpaces
+		inspect function reverse (in-r)
+			tallying countSpaces for leading space
+		compute inputLength = length of in-r - countSpaces
+		move inputLength to n
+		call "conv" using input-area, n, ret, temp
+		move "KEYBOARD" to clog-path
+		move input-area to log-input
+		perform logConversion
+		if ret is equal to 1
+			move temp to out-eq
+			move input-area to out-r
+			write stdout-record from col-heads after advancing 1 line
+			write stdout-record from underline-2 after advancing 1 line
+			display " "
+			write stdout-record from print-line after advancing 1 line
+		end-if
+		if ret is equal to 3
+			display "Quitting keyboard input..."
+		end-if
+	end-if.
+end-keyboardConvert.
+decimalInput.
+	write stdout-record from decimal-heads after advancing 1 line.
+	write stdout-record from underline-1 after advancing 1 line.
+	display " ".
+	display "Enter a decimal number below: ".
+	accept temp.
+	move array-capacity to n.
+	move spaces to input-area.
+	call "dconv" using input-area, n, ret, temp.
+	move "DECIMAL" to clog-path.
+	move input-area to log-input.
+	perform logConversion.
+	if ret is equal to 1
 		move temp to out-eq
 		move input-area to out-r
 		write stdout-record from col-heads after advancing 1 line
@@ -93,38 +250,165 @@ keyboardInput.
 		write stdout-record from print-line after advancing 1 line
 	end-if.
 	display " ".
-	close standard-input, standard-output.
-end-keyboardInput.
+	close standard-input, standard-output, convLog, structResult.
+end-decimalInput.
 fileInput.
 	write stdout-record from file-heads after advancing 1 line.
 	write stdout-record from underline-1 after advancing 1 line.
 	display " ".
-	display "Enter file name below: ".
-	accept fileName.
+	move spaces to fileName.
+	accept fileName from environment "ROMANFILE".
+	if fileName is equal to spaces
+		display "Enter file name below: "
+		accept fileName
+	end-if.
 	write stdout-record from col-heads after advancing 1 line.
     write stdout-record from underline-2 after advancing 1 line.
     display " ".
+	move spaces to control-env.
+	accept control-env from environment "CONTROLTOTAL".
+	if control-env is not equal to spaces
+		move control-env to control-total
+		move 'Y' to control-set
+	end-if.
 	open input myFile.
+	if myfile-status is not equal to "00"
+		display "ERROR: could not open " fileName " - status " myfile-status
+		close convLog, structResult
+		move 20 to return-code
+		stop run
+	end-if.
 	perform getLine until eof-switch = 0.
 	close myFile.
+	if control-set is equal to 'Y'
+		perform controlTotalCheck
+	end-if.
+	perform writeFileTrailer.
+	close convLog, structResult.
 	stop run.
 getLine.
-	read myFile into input-area
+	read myFile into input-record
 		at end move 0 to eof-switch
 	end-read.
 	if eof-switch is not equal to zero then
+		add 1 to rec-read-ct
 		move zero to countSpaces
-		inspect function reverse (in-r)
+		inspect function reverse (num)
 			tallying countSpaces for leading space
-		compute inputLength = length of in-r - countSpaces
-		move inputLength to n
-		call "conv" using input-area, n, ret, temp
-		if ret is not equal to 2 then
-			move temp to out-eq
-			move input-area to out-r
-			write stdout-record from print-line after advancing 1 line
+		compute rawLength = length of num - countSpaces
+		if rawLength is greater than 30
+			display "Input exceeds CONV's 30-character limit - rejected."
+			move "FILE" to clog-path
+			move num (1:30) to log-input
+			move zero to temp
+			move 6 to ret
+			perform logConversion
+			add 1 to rec-rej-ct
+		else
+			move spaces to input-area
+			move num (1:30) to in-r
+			move zero to countSpaces
+			inspect function reverse (in-r)
+				tallying countSpaces for leading space
+			compute inputLength = length of in-r - countSpaces
+			move inputLength to n
+			call "conv" using input-area, n, ret, temp
+			move "FILE" to clog-path
+			move input-area to log-input
+			perform logConversion
+			if ret is equal to 1 then
+				add 1 to rec-conv-ct
+				add temp to actual-total
+				move temp to out-eq
+				move input-area to out-r
+				write stdout-record from print-line after advancing 1 line
+			else
+				add 1 to rec-rej-ct
+			end-if
 		end-if
 		display " "
 	end-if.
 end-getLine.
+writeFileTrailer.
+	accept log-yyyymmdd from date yyyymmdd.
+	accept log-hhmmss from time.
+	write stdout-record from underline-2 after advancing 1 line.
+	write stdout-record from trailer-head after advancing 1 line.
+	move fileName to tr-filename.
+	write stdout-record from trailer-file-line after advancing 1 line.
+	string log-yyyymmdd delimited by size
+		"-" delimited by size
+		log-hhmmss (1:6) delimited by size
+		into tr-timestamp.
+	write stdout-record from trailer-time-line after advancing 1 line.
+	move rec-read-ct to tr-read.
+	write stdout-record from trailer-read-line after advancing 1 line.
+	move rec-conv-ct to tr-conv.
+	write stdout-record from trailer-conv-line after advancing 1 line.
+	move rec-rej-ct to tr-rej.
+	write stdout-record from trailer-rej-line after advancing 1 line.
+	if control-set is equal to 'Y'
+		move control-total to tr-control
+		write stdout-record from trailer-control-line after advancing 1 line
+		move actual-total to tr-actual
+		write stdout-record from trailer-actual-line after advancing 1 line
+		if variance is equal to zero
+			move 'BALANCED' to tr-recon
+		else
+			move 'MISMATCH - SEE RECONCILE.TXT' to tr-recon
+		end-if
+		write stdout-record from trailer-recon-line after advancing 1 line
+	end-if.
+end-writeFileTrailer.
+controlTotalCheck.
+	compute variance = actual-total - control-total.
+	open output exceptionsReport.
+	if exceptions-status is not equal to "00"
+		display "ERROR: could not open RECONCILE.TXT - status "
+			exceptions-status
+	else
+		if variance is not equal to zero
+			move spaces to exception-record
+			move exception-head to exception-record
+			write exception-record
+			move fileName to ex-filename
+			move exception-file-line to exception-record
+			write exception-record
+			move control-total to ex-control
+			move exception-control-line to exception-record
+			write exception-record
+			move actual-total to ex-actual
+			move exception-actual-line to exception-record
+			write exception-record
+			move variance to ex-variance
+			move exception-variance-line to exception-record
+			write exception-record
+		end-if
+		close exceptionsReport
+	end-if.
+end-controlTotalCheck.
 end-fileInput.
+logConversion.
+	accept log-yyyymmdd from date yyyymmdd.
+	accept log-hhmmss from time.
+	move spaces to conv-log-record.
+	string log-yyyymmdd delimited by size
+		"-" delimited by size
+		log-hhmmss (1:6) delimited by size
+		into clog-timestamp.
+	move clog-path to clog-entry-path.
+	move log-input to clog-input.
+	move temp to clog-sum.
+	move ret to clog-ret.
+	write conv-log-record.
+	move temp to struct-decimal.
+	move ret to struct-ret.
+	move spaces to struct-record.
+	string function trim (log-input) delimited by size
+		"," delimited by size
+		function trim (struct-decimal) delimited by size
+		"," delimited by size
+		function trim (struct-ret) delimited by size
+		into struct-record.
+	write struct-record.
+end-logConversion.
