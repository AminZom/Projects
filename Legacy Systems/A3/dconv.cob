@@ -0,0 +1,76 @@
+identification division.
+program-id. dconv.
+environment division.
+input-output section.
+file-control.
+    select standard-output assign to display.
+
+data division.
+file section.
+fd standard-output.
+    01 stdout-record  pic x(80).
+
+working-storage section.
+77  idx      pic s9(4) usage is computational.
+77  outPos   pic s9(4) usage is computational.
+77  workVal  pic s9(8) usage is computational.
+
+01 range-mess.
+    02 filler pic x(42) value
+       'Decimal value out of Roman numeral range!'.
+
+01  value-table-init.
+    05 filler pic x(6) value '1000M '.
+    05 filler pic x(6) value '0900CM'.
+    05 filler pic x(6) value '0500D '.
+    05 filler pic x(6) value '0400CD'.
+    05 filler pic x(6) value '0100C '.
+    05 filler pic x(6) value '0090XC'.
+    05 filler pic x(6) value '0050L '.
+    05 filler pic x(6) value '0040XL'.
+    05 filler pic x(6) value '0010X '.
+    05 filler pic x(6) value '0009IX'.
+    05 filler pic x(6) value '0005V '.
+    05 filler pic x(6) value '0004IV'.
+    05 filler pic x(6) value '0001I '.
+01  value-table redefines value-table-init.
+    05 val-entry occurs 13 times.
+        10 val-amount pic 9(4).
+        10 val-roman  pic x(2).
+
+linkage section.
+77  m    pic s99 usage is computational.
+77  err  pic s9 usage is computational-3.
+77  sum1 pic s9(8) usage is computational.
+01  array-area.
+    02 s pic x(1) occurs 30 times.
+
+procedure division using array-area, m, err, sum1.
+    if sum1 is less than 1 or sum1 is greater than 3999
+		open output standard-output
+		write stdout-record from range-mess after advancing 1 line
+		move 5 to err
+		close standard-output
+		goback
+	end-if.
+    move spaces to array-area.
+    move zero to outPos.
+    move sum1 to workVal.
+    perform buildRoman varying idx from 1 by 1 until idx is greater than 13.
+    if outPos is greater than m
+		move 5 to err
+		goback
+	end-if.
+    move 1 to err.
+    goback.
+buildRoman.
+    perform until workVal is less than val-amount (idx)
+		add 1 to outPos
+		move val-roman (idx) (1:1) to s (outPos)
+		if val-roman (idx) (2:1) is not equal to space
+			add 1 to outPos
+			move val-roman (idx) (2:1) to s (outPos)
+		end-if
+		subtract val-amount (idx) from workVal
+	end-perform.
+end-buildRoman.
