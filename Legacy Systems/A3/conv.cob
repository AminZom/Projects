@@ -15,9 +15,18 @@ working-storage section.
 77  prev 		pic s9(8) usage is computational.
 77  d    		pic s9(4) usage is computational.
 77  checkValid  pic s9(4) usage is computational.
+77  gp          pic s9(4) usage is computational.
+77  grpCount    pic s9(4) usage is computational.
+77  lvl-big     pic x.
+77  lvl-mid     pic x.
+77  lvl-base    pic x.
+77  pairMatched pic x.
+77  grammarOk   pic x.
 
 01 error-mess.
     02 filler pic x(22) value 'Illegal Roman Numeral!'.
+01 grammar-mess.
+    02 filler pic x(30) value 'Invalid Roman Numeral Grammar!'.
 01 quit-mess.
     02 filler pic x(22) value 'Quitting program...'.
 
@@ -32,6 +41,14 @@ procedure division using array-area, m, err, sum1.
     move zero to sum1. move 1001 to prev.
     perform loop thru end-loop varying i from 1 by 1
        until i is greater than m.
+    perform validateGrammar.
+    if grammarOk is equal to 'N'
+		open output standard-output
+		write stdout-record from grammar-mess after advancing 1 line
+		move 4 to err
+		close standard-output
+		goback
+	end-if.
     move 1 to err. goback.
 loop.
 	move 0 to checkValid.
@@ -111,3 +128,56 @@ loop.
     end-if.
 end-loop.
 move d to prev.
+
+validateGrammar.
+    move 1 to gp.
+    move zero to grpCount.
+    perform until grpCount is equal to 3
+			or gp is greater than m
+			or function upper-case (s(gp)) is not equal to 'M'
+		add 1 to grpCount
+		add 1 to gp
+	end-perform.
+    move 'M' to lvl-big. move 'D' to lvl-mid. move 'C' to lvl-base.
+    perform matchDecadeGroup.
+    move 'C' to lvl-big. move 'L' to lvl-mid. move 'X' to lvl-base.
+    perform matchDecadeGroup.
+    move 'X' to lvl-big. move 'V' to lvl-mid. move 'I' to lvl-base.
+    perform matchDecadeGroup.
+    move 'Y' to grammarOk.
+    if gp is less than or equal to m
+		move 'N' to grammarOk
+	end-if.
+end-validateGrammar.
+
+matchDecadeGroup.
+    move zero to grpCount.
+    move 'N' to pairMatched.
+    if gp is less than m
+		if function upper-case (s(gp)) is equal to lvl-base
+			if function upper-case (s(gp + 1)) is equal to lvl-big
+				add 2 to gp
+				move 'Y' to pairMatched
+			end-if
+			if pairMatched is equal to 'N'
+				if function upper-case (s(gp + 1)) is equal to lvl-mid
+					add 2 to gp
+					move 'Y' to pairMatched
+				end-if
+			end-if
+		end-if
+	end-if.
+    if pairMatched is equal to 'N'
+		if gp is less than or equal to m
+			if function upper-case (s(gp)) is equal to lvl-mid
+				add 1 to gp
+			end-if
+		end-if
+		perform until grpCount is equal to 3
+				or gp is greater than m
+				or function upper-case (s(gp)) is not equal to lvl-base
+			add 1 to grpCount
+			add 1 to gp
+		end-perform
+	end-if.
+end-matchDecadeGroup.
