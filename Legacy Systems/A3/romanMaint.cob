@@ -0,0 +1,172 @@
+identification division.
+program-id. romanmaint.
+environment division.
+input-output section.
+file-control.
+    select myFile assign to dynamic fileName
+		organization is line sequential
+		file status is myfile-status.
+
+data division.
+file section.
+fd myFile.
+01 input-record.
+	05 num pic x(90).
+
+working-storage section.
+77  fileName      pic x(30).
+77  choice        pic x.
+77  eof-switch    pic 9 value 1.
+77  rec-count     pic s9(4) usage is computational value zero.
+77  maxRecords    pic s9(4) usage is computational value 500.
+77  rec-num       pic s9(4) usage is computational.
+77  countSpaces   pic s99 usage is computational.
+77  inputLength   pic s99 usage is computational.
+77  n             pic s99 usage is computational.
+77  temp          pic s9(8) usage is computational.
+77  ret           pic s9 usage is computational-3.
+77  new-line      pic x(30).
+77  myfile-status pic xx.
+
+01  record-table.
+    05  rec-entry pic x(30)
+		occurs 1 to 500 times depending on rec-count
+		indexed by tbl-idx.
+
+procedure division.
+    display " ".
+    display "Roman-Numeral Input File Maintenance".
+    display " --------------------------------------------".
+    display "File name to maintain: " with no advancing.
+    accept fileName.
+    perform loadFile.
+    perform mainMenu until choice is equal to 'Q' or choice is equal to 'q'.
+    stop run.
+
+loadFile.
+    move zero to rec-count.
+    open input myFile.
+    if myfile-status is not equal to "00"
+		display "ERROR: could not open " fileName " - status " myfile-status
+		move 20 to return-code
+		stop run
+	end-if.
+    perform readRecord until eof-switch = 0.
+    close myFile.
+    display "Loaded " with no advancing.
+    display rec-count with no advancing.
+    display " record(s) from " fileName.
+end-loadFile.
+
+readRecord.
+    read myFile into input-record
+		at end move 0 to eof-switch
+	end-read.
+	if eof-switch is not equal to zero
+		if rec-count is less than maxRecords
+			add 1 to rec-count
+			move num (1:30) to rec-entry (rec-count)
+		else
+			display "Maintenance table full - remaining lines ignored."
+			move 0 to eof-switch
+		end-if
+	end-if.
+end-readRecord.
+
+mainMenu.
+    display " ".
+    display "(L)ist  (A)dd  (C)hange  (D)elete  (S)ave  (Q)uit".
+    display "Selection: " with no advancing.
+    accept choice.
+    evaluate function upper-case (choice)
+		when "L" perform listRecords
+		when "A" perform addRecord
+		when "C" perform changeRecord
+		when "D" perform deleteRecord
+		when "S" perform saveFile
+		when "Q" continue
+		when other display "Invalid choice! Try again."
+	end-evaluate.
+end-mainMenu.
+
+listRecords.
+    display " ".
+    perform varying tbl-idx from 1 by 1 until tbl-idx is greater than rec-count
+		display tbl-idx " : " rec-entry (tbl-idx)
+	end-perform.
+end-listRecords.
+
+validateLine.
+    move zero to countSpaces.
+    inspect function reverse (new-line)
+		tallying countSpaces for leading space.
+	compute inputLength = length of new-line - countSpaces.
+	move inputLength to n.
+	call "conv" using new-line, n, ret, temp.
+end-validateLine.
+
+addRecord.
+    display "Enter new Roman numeral line: " with no advancing.
+    accept new-line.
+    perform validateLine.
+    if ret is equal to 1
+		if rec-count is less than maxRecords
+			add 1 to rec-count
+			move new-line to rec-entry (rec-count)
+			display "Added at record " rec-count "."
+		else
+			display "Maintenance table full - cannot add."
+		end-if
+	else
+		display "Rejected - line does not pass CONV validation."
+	end-if.
+end-addRecord.
+
+changeRecord.
+    display "Record number to change: " with no advancing.
+    accept rec-num.
+    if rec-num is less than 1 or rec-num is greater than rec-count
+		display "Invalid record number."
+	else
+		display "Current value: " rec-entry (rec-num)
+		display "Enter replacement line: " with no advancing
+		accept new-line
+		perform validateLine
+		if ret is equal to 1
+			move new-line to rec-entry (rec-num)
+			display "Record " rec-num " updated."
+		else
+			display "Rejected - line does not pass CONV validation.  Record unchanged."
+		end-if
+	end-if.
+end-changeRecord.
+
+deleteRecord.
+    display "Record number to delete: " with no advancing.
+    accept rec-num.
+    if rec-num is less than 1 or rec-num is greater than rec-count
+		display "Invalid record number."
+	else
+		perform varying tbl-idx from rec-num by 1
+			until tbl-idx is greater than rec-count - 1
+			move rec-entry (tbl-idx + 1) to rec-entry (tbl-idx)
+		end-perform
+		subtract 1 from rec-count
+		display "Record deleted."
+	end-if.
+end-deleteRecord.
+
+saveFile.
+    open output myFile.
+    if myfile-status is not equal to "00"
+		display "ERROR: could not open " fileName " - status " myfile-status
+		move 20 to return-code
+		stop run
+	end-if.
+    perform varying tbl-idx from 1 by 1 until tbl-idx is greater than rec-count
+		move rec-entry (tbl-idx) to num
+		write input-record
+	end-perform.
+    close myFile.
+    display "Saved " rec-count " record(s) to " fileName.
+end-saveFile.
